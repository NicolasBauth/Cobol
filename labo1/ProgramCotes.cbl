@@ -2,22 +2,102 @@
 
        environment division.
        configuration section.
+       input-output section.
+           file-control.
+               select FiResultats assign to
+                   "D:\EclipseCobol\workspace\FichiersCobol\Cotes.seq"
+                   organization is line sequential
+                   file status is fs-FiResultats.
+               select optional FiAudit assign to
+                   "D:\EclipseCobol\workspace\FichiersCobol\Audit.seq"
+                   organization is line sequential
+                   file status is fs-FiAudit.
 
        data division.
-       
+
+       file section.
+       FD FiResultats.
+       01 engResultats pic x(80).
+       01 engResultatsReussite pic x(60).
+       FD FiAudit.
+       01 engAudit.
+           02 dateAudit-ed         pic 9(6).
+           02 filler               pic x value space.
+           02 heureAudit-ed        pic 9(6).
+           02 filler               pic x(3) value " - ".
+           02 programmeAudit-ed    pic x(20).
+           02 filler               pic x(3) value " - ".
+           02 resumeAudit-ed       pic x(60).
+
        working-storage section.
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-FiResultats
+                                        FSOK BY fiResultatsOK
+                                        FSFIN BY fiResultatsFin
+                                        FSABSENT BY fiResultatsAbsent.
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-FiAudit
+                                        FSOK BY fiAuditOK
+                                        FSFIN BY fiAuditFin
+                                        FSABSENT BY fiAuditAbsent.
+       01 dateAudit pic 9(6).
+       01 heureAudit pic 9(8).
+       01 resumeAudit pic x(60).
+
        01 variablesStats.
-           02 sommeCotes pic 999V9 value 0.
+           02 sommeCotes pic 9999V9 value 0.
            02 moyenne pic 99V99.
            02 meilleureCote pic 99V9 value 0.
            02 pireCote pic 99V99 value 20.
        01 iCote pic 99 value 1.
        01 coteEntree pic 99V9.
+       01 nbEtudiantsClasse pic 99 value 10.
+       01 nbReussite pic 99 value 0.
+       01 nbEchec pic 99 value 0.
+       01 pourcentReussite pic 999V99.
+
+       01 ligneResultats.
+           02 pic x(22) Value "Meilleure cote: ".
+           02 meilleureCote-ed pic z9V9.
+           02 pic x(17) Value ",  Pire cote: ".
+           02 pireCote-ed pic z9V99.
+           02 pic x(19) Value ",  Somme: ".
+           02 sommeCotes-ed pic zzz9V9.
+           02 pic x(17) Value ",  Moyenne: ".
+           02 moyenne-ed pic z9V99.
+
+       01 ligneResultatsReussite.
+           02 pic x(18) Value "Reussites: ".
+           02 nbReussite-ed pic z9.
+           02 pic x(13) Value ",  Echecs: ".
+           02 nbEchec-ed pic z9.
+           02 pic x(20) Value ",  Pourcentage: ".
+           02 pourcentReussite-ed pic zz9V99.
+
        procedure division.
        main.
-           perform varying iCote from 1 by 1 until iCote>10
+           open output FiResultats.
+           if not fiResultatsOK
+               display "Impossible d'ouvrir FiResultats, statut: "
+                       fs-FiResultats
+               stop run
+           end-if.
+           display "Nombre d'etudiants dans la classe: " no advancing.
+           accept nbEtudiantsClasse.
+           perform until nbEtudiantsClasse>0 and nbEtudiantsClasse<=99
+               display "Taille de classe invalide, elle doit etre "
+                       "entre 1 et 99"
+               display "Nombre d'etudiants dans la classe: "
+                       no advancing
+               accept nbEtudiantsClasse
+           end-perform.
+           perform varying iCote from 1 by 1
+                   until iCote>nbEtudiantsClasse
                display "Veuillez entrer la cote numero "iCote
                accept coteEntree
+               perform until coteEntree>=0 and coteEntree<=20
+                   display "Cote invalide, elle doit etre entre 0 et 20"
+                   display "Veuillez entrer la cote numero "iCote
+                   accept coteEntree
+               end-perform
                add coteEntree to sommeCotes
                if coteEntree>meilleureCote
                    move coteEntree to meilleureCote
@@ -25,15 +105,54 @@
                if coteEntree<pireCote
                    move coteEntree to pireCote
                end-if
-               
+               if coteEntree>=10
+                   add 1 to nbReussite
+               else
+                   add 1 to nbEchec
+               end-if
+
            end-perform.
-           divide sommeCotes by 10 giving moyenne.
+           divide sommeCotes by nbEtudiantsClasse giving moyenne.
+           compute pourcentReussite =
+                   100 * (nbReussite / nbEtudiantsClasse).
            display "La meilleure cote est de "meilleureCote.
            display "La pire cote est de "pireCote.
            display "La somme des cotes est de " sommeCotes.
-           display "La moyenne est de " moyenne.    
-       
+           display "La moyenne est de " moyenne.
+           display "Nombre de reussites: " nbReussite.
+           display "Nombre d'echecs: " nbEchec.
+           display "Pourcentage de reussite: " pourcentReussite.
+
+           move meilleureCote to meilleureCote-ed.
+           move pireCote to pireCote-ed.
+           move sommeCotes to sommeCotes-ed.
+           move moyenne to moyenne-ed.
+           write engResultats from ligneResultats end-write.
+           move nbReussite to nbReussite-ed.
+           move nbEchec to nbEchec-ed.
+           move pourcentReussite to pourcentReussite-ed.
+           write engResultatsReussite from ligneResultatsReussite
+                 end-write.
+           close FiResultats.
+
+           perform ecrireAudit.
 
            goback.
 
+       ecrireAudit.
+           string "moyenne=" moyenne-ed
+                  ", reussites=" nbReussite-ed
+                  ", echecs=" nbEchec-ed
+                  delimited by size into resumeAudit.
+           COPY "AuditLog.cpy" REPLACING DATEAUDIT BY dateAudit
+                                         HEUREAUDIT BY heureAudit
+                                         DATEED BY dateAudit-ed
+                                         HEUREED BY heureAudit-ed
+                                         PROGNOM BY "ProgramCotes"
+                                         PROGED BY programmeAudit-ed
+                                         RESUME BY resumeAudit
+                                         RESUMEED BY resumeAudit-ed
+                                         FSRAW BY fs-FiAudit
+                                         ENGAUDIT BY engAudit.
+
        end program ProgramCotes.
