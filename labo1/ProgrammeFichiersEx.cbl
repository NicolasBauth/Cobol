@@ -13,7 +13,15 @@
                "D:\EclipseCobol\workspace\FichiersCobol\Sortie.seq"
                    organization is line sequential
                    file status is fs-FiSortie.
-       
+           select optional FiVIP assign to
+               "D:\EclipseCobol\workspace\FichiersCobol\VIP.seq"
+                   organization is line sequential
+                   file status is fs-FiVIP.
+           select optional FiTopClients assign to
+               "D:\EclipseCobol\workspace\FichiersCobol\TopClients.seq"
+                   organization is line sequential
+                   file status is fs-FiTopClients.
+
        data division.
        file section.
        FD Ficlients.
@@ -22,52 +30,209 @@
            02 montAchats   pic 9(4)v99 occurs 12.
       
        FD FiSortie.
-       01 engSortie pic x(90).
+       01 engSortie pic x(200).
+
+       FD FiVIP.
+       01 engVIP.
+           02 nomVIP pic x(30).
+           02 filler pic x(3) value " - ".
+           02 montAnnuelVIP pic zzzzzz9.99.
+           02 filler pic x(6) value " euros".
+
+       FD FiTopClients.
+       01 engTopClients.
+           02 rangTop pic z9.
+           02 filler pic x(4) value " -> ".
+           02 nomTopClients pic x(30).
+           02 filler pic x(3) value " - ".
+           02 montAnnuelTopClients pic zzzzzz9.99.
+           02 filler pic x(6) value " euros".
+
        working-storage section.
-       01 fs-FiClients pic xx.
-           88 finFiClients value "10".
-       01 fs-FiSortie pic xx.
-           88 finFiSortie value "10".
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-FiClients
+                                        FSOK BY fiClientsOK
+                                        FSFIN BY finFiClients
+                                        FSABSENT BY fiClientsAbsent.
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-FiSortie
+                                        FSOK BY fiSortieOK
+                                        FSFIN BY finFiSortie
+                                        FSABSENT BY fiSortieAbsent.
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-FiVIP
+                                        FSOK BY fiVIPOK
+                                        FSFIN BY finFiVIP
+                                        FSABSENT BY fiVIPAbsent.
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-FiTopClients
+                                        FSOK BY fiTopClientsOK
+                                        FSFIN BY finFiTopClients
+                                        FSABSENT BY fiTopClientsAbsent.
        01 montAnnuelAchats pic 9(6)v99.
-       
-       
+       01 montGrandTotal pic 9(8)v99 value 0.
+       01 seuilVIP pic 9(6)v99 value 5000.00.
+
+       01 tabClients.
+           02 clientTab occurs 999.
+               03 nomTab pic x(30).
+               03 montAnnuelTab pic 9(6)v99.
+       01 nbClients pic 999 value 0.
+       01 indBalaieClients pic 999.
+       01 indCompareClients pic 999.
+       01 clientTemp.
+           02 nomTempClient pic x(30).
+           02 montAnnuelTempClient pic 9(6)v99.
+       01 nbTop pic 99 value 5.
+       01 indTop pic 99.
+       01 nbLignesEcrites pic 999 value 0.
+
+
        01 i    pic 99.
-       01 pause    pic x.
        01 ligneTitre.
-               02  pic x(30) value "NOM".
+               02  pic x(31) value "NOM".
+               02  pic x(8) value "Janvier".
+               02  pic x(8) value "Fevrier".
+               02  pic x(8) value "Mars".
+               02  pic x(8) value "Avril".
+               02  pic x(8) value "Mai".
+               02  pic x(8) value "Juin".
+               02  pic x(8) value "Juillet".
+               02  pic x(8) value "Aout".
+               02  pic x(8) value "Septembre".
+               02  pic x(8) value "Octobre".
+               02  pic x(8) value "Novembre".
+               02  pic x(8) value "Decembre".
                02  pic x(24) value "Total annuel des achats".
        01 ligneClientsEd.
                02 nomEd    pic x(31).
+               02 moisTabEd occurs 12.
+                   03 montMoisEd   pic zzz9.99.
+                   03 filler       pic x value space.
                02 montAnnuelAchatsEd   pic zzzBzz9.99.
                02  pic x(6) value " euros".
-               
-       
+
+       01 ligneGrandTotal.
+               02  pic x(31) value "TOTAL GENERAL".
+               02  pic x(96) value space.
+               02 montGrandTotalEd pic zzzzzz9.99.
+               02  pic x(6) value " euros".
+
+
+       linkage section.
+
+       01 lk-nbTraites pic 9(6).
+       01 lk-nbEcrits pic 9(6).
+
        procedure division.
        main.
+           perform traiterClients.
+           goback.
+
+       ENTRY "ProgrammeFichiersEx-SUB" USING lk-nbTraites lk-nbEcrits.
+           move 0 to lk-nbTraites.
+           move 0 to lk-nbEcrits.
+           perform traiterClients.
+           move nbClients to lk-nbTraites.
+           move nbLignesEcrites to lk-nbEcrits.
+           goback.
+
+       traiterClients.
            perform initgen.
            perform affichage.
            perform trtGen until finFiClients.
            perform clotGen.
-           accept pause.
-           stop run.
        initGen.
            open input FiClients.
            open output FiSortie.
+           open output FiVIP.
+           if not fiVIPOK
+               display "FiVIP non disponible, statut: " fs-FiVIP
+                       ", extrait VIP non genere"
+           end-if.
+           open output FiTopClients.
+           if not fiTopClientsOK
+               display "FiTopClients non disponible, statut: "
+                       fs-FiTopClients ", extrait top non genere"
+           end-if.
            read FiClients.
        affichage.
            write engSortie from ligneTitre end-write.
+           add 1 to nbLignesEcrites.
        trtGen.
            move 0 to montAnnuelAchats.
            perform varying i from 1 by 1 until i>12
                add montAchats(i) to montAnnuelAchats
+               move montAchats(i) to montMoisEd(i)
            end-perform.
            move nom to nomEd.
            move montAnnuelAchats to montAnnuelAchatsEd.
+           add montAnnuelAchats to montGrandTotal.
            write engSortie from ligneClientsEd
            end-write.
+           add 1 to nbLignesEcrites.
+           if montAnnuelAchats>=seuilVIP
+               move nom to nomVIP
+               move montAnnuelAchats to montAnnuelVIP
+               if fiVIPOK
+                   write engVIP end-write
+               end-if
+           end-if.
+           add 1 to nbClients.
+           move nom to nomTab(nbClients).
+           move montAnnuelAchats to montAnnuelTab(nbClients).
            read FiClients.
        clotGen.
+           move montGrandTotal to montGrandTotalEd.
+           write engSortie from ligneGrandTotal end-write.
+           add 1 to nbLignesEcrites.
+           perform trierClientsParTotal.
+           perform imprimerTopClients.
+           display "Clients lus: " nbClients
+                   ",  lignes ecrites dans FiSortie: " nbLignesEcrites.
+           if nbLignesEcrites = nbClients + 2
+               display "Reconciliation OK"
+           else
+               display "Reconciliation en echec: ecart detecte"
+           end-if.
            close FiClients.
+           close FiSortie.
+           if fiVIPOK
+               close FiVIP
+           end-if.
+           if fiTopClientsOK
+               close FiTopClients
+           end-if.
+
+       trierClientsParTotal.
+           if nbClients > 1
+               perform varying indBalaieClients from 1 by 1
+                       until indBalaieClients > nbClients - 1
+                   perform varying indCompareClients from 1 by 1
+                           until indCompareClients >
+                                 nbClients - indBalaieClients
+                       if montAnnuelTab(indCompareClients) <
+                          montAnnuelTab(indCompareClients + 1)
+                           perform echangerClients
+                       end-if
+                   end-perform
+               end-perform
+           end-if.
+
+       echangerClients.
+           move clientTab(indCompareClients) to clientTemp.
+           move clientTab(indCompareClients + 1)
+                to clientTab(indCompareClients).
+           move clientTemp to clientTab(indCompareClients + 1).
+
+       imprimerTopClients.
+           if nbTop > nbClients
+               move nbClients to nbTop
+           end-if.
+           perform varying indTop from 1 by 1 until indTop > nbTop
+               move indTop to rangTop
+               move nomTab(indTop) to nomTopClients
+               move montAnnuelTab(indTop) to montAnnuelTopClients
+               if fiTopClientsOK
+                   write engTopClients end-write
+               end-if
+           end-perform.
 
        
 
