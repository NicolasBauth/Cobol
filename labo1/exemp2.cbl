@@ -2,9 +2,28 @@
 
        environment division.
        configuration section.
+       input-output section.
+           file-control.
+               select optional FiVentes assign to
+               "D:\EclipseCobol\workspace\FichiersCobol\Ventes.seq"
+                   organization is line sequential
+                   file status is fs-FiVentes.
 
        data division.
+       file section.
+       FD FiVentes.
+       01 engVentes.
+           02 nomCourtFi pic x(10).
+           02 detailJourFi occurs 6.
+               03 montantVieFi pic 9(6)v99.
+               03 montantNonVieFi pic 9(6)v99.
+
        working-storage section.
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-FiVentes
+                                        FSOK BY fiVentesOK
+                                        FSFIN BY fiVentesFin
+                                        FSABSENT BY fiVentesAbsent.
+
        01 val-tab.
            05 pic x(10) value "Dewit".
            05 pic x(16) value "Brabant".
@@ -29,22 +48,106 @@
            02 totalVie pic 9(8)V99.
            02 totalNonVie pic 9(8)V99.
        01 total-ed pic zzBzzzBzz9.99.
-       
+
        01 indices.
            02 i pic 9.
            02 j pic 9.
-           
+
        01 aAffecter pic 9(5)V99.
-               
+
+       01 tabTotauxCourtier.
+           02 totCourtier occurs 5.
+               03 totVieCourtier pic 9(7)V99.
+               03 totNonVieCourtier pic 9(7)V99.
+               03 commissionCourtier pic 9(6)V99.
+       01 tauxCommission pic v99 value 0.05.
+
+       01 tabTotauxJour.
+           02 totJour occurs 6.
+               03 totVieJour pic 9(7)V99.
+               03 totNonVieJour pic 9(7)V99.
+
+       01 tabZones.
+           02 zoneCell occurs 5.
+               03 libZoneUniq pic x(16).
+               03 totVieZone pic 9(8)V99.
+               03 totNonVieZone pic 9(8)V99.
+       01 nbZones pic 9 value 0.
+       01 indZone pic 9.
+       01 zoneTrouvee pic x value "N".
+           88 zoneDejaPresente value "O".
+
+       01 ligneEnTeteCourtier pic x(60)
+          value "Sous-totaux par courtier :".
+       01 ligneCourtier.
+           02 nomCourtier-ed pic x(10).
+           02 filler pic x(4) value " -> ".
+           02 vieCourtier-ed pic zzzzzz9.99.
+           02 filler pic x(12) value " euros vie, ".
+           02 nonVieCourtier-ed pic zzzzzz9.99.
+           02 filler pic x(17) value " euros non vie, ".
+           02 commCourtier-ed pic zzzz9.99.
+           02 filler pic x(18) value " euros commission".
+
+       01 ligneEnTeteJour pic x(40)
+          value "Sous-totaux par jour :".
+       01 ligneJour.
+           02 filler pic x(6) value "Jour ".
+           02 jour-ed pic 9.
+           02 filler pic x(4) value " -> ".
+           02 vieJour-ed pic zzzzzz9.99.
+           02 filler pic x(12) value " euros vie, ".
+           02 nonVieJour-ed pic zzzzzz9.99.
+           02 filler pic x(9) value " euros nv".
+
+       01 ligneEnTeteZone pic x(40)
+          value "Sous-totaux par region :".
+       01 ligneZone.
+           02 libZone-ed pic x(16).
+           02 filler pic x(4) value " -> ".
+           02 vieZone-ed pic zzzzzz9.99.
+           02 filler pic x(12) value " euros vie, ".
+           02 nonVieZone-ed pic zzzzzz9.99.
+           02 filler pic x(9) value " euros nv".
+
 
        procedure division.
        main.
            perform init.
            perform calcul.
            perform affichage.
+           perform calculCourtiers.
+           perform imprimerCourtiers.
+           perform calculJours.
+           perform imprimerJours.
+           perform calculZones.
+           perform imprimerZones.
            stop run.
        init.
            initialize tabVentes.
+           open input FiVentes.
+           if fiVentesOK
+               perform lireVentesFichier
+               close FiVentes
+           else
+               perform genererVentesSynthetiques
+           end-if.
+       lireVentesFichier.
+           perform varying i from 1 by 1 until i>5
+               read FiVentes
+                   at end exit perform
+               end-read
+               if nomCourtFi not = nomCourt(i)
+                   display "ATTENTION: FiVentes desynchronise, "
+                           "courtier attendu " nomCourt(i)
+                           " trouve " nomCourtFi
+               end-if
+               perform varying j from 1 by 1 until j>6
+                   move montantVieFi(j) to montantVie(i j)
+                   move montantNonVieFi(j) to montantNonVie(i j)
+               end-perform
+           end-perform.
+       genererVentesSynthetiques.
            perform varying i from 1 by 1 until i>5
                perform varying j from 1 by 1 until j>6
                    move 0 to aAffecter
@@ -67,7 +170,81 @@
            display "total pour la branche vie:" total-ed " euros".
            move totalNonVie to total-ed.
            display "total pour la branche non vie:" total-ed " euros".
-       
+
+       calculCourtiers.
+           perform varying i from 1 by 1 until i>5
+               move 0 to totVieCourtier(i)
+               move 0 to totNonVieCourtier(i)
+               perform varying j from 1 by 1 until j>6
+                   add montantVie(i j) to totVieCourtier(i)
+                   add montantNonVie(i j) to totNonVieCourtier(i)
+               end-perform
+               compute commissionCourtier(i) rounded =
+                       (totVieCourtier(i) + totNonVieCourtier(i))
+                       * tauxCommission
+           end-perform.
+
+       imprimerCourtiers.
+           display ligneEnTeteCourtier.
+           perform varying i from 1 by 1 until i>5
+               move nomCourt(i) to nomCourtier-ed
+               move totVieCourtier(i) to vieCourtier-ed
+               move totNonVieCourtier(i) to nonVieCourtier-ed
+               move commissionCourtier(i) to commCourtier-ed
+               display ligneCourtier
+           end-perform.
+
+       calculJours.
+           perform varying j from 1 by 1 until j>6
+               move 0 to totVieJour(j)
+               move 0 to totNonVieJour(j)
+               perform varying i from 1 by 1 until i>5
+                   add montantVie(i j) to totVieJour(j)
+                   add montantNonVie(i j) to totNonVieJour(j)
+               end-perform
+           end-perform.
+
+       imprimerJours.
+           display ligneEnTeteJour.
+           perform varying j from 1 by 1 until j>6
+               move j to jour-ed
+               move totVieJour(j) to vieJour-ed
+               move totNonVieJour(j) to nonVieJour-ed
+               display ligneJour
+           end-perform.
+
+       calculZones.
+           move 0 to nbZones.
+           perform varying i from 1 by 1 until i>5
+               perform trouverOuCreerZone
+               add totVieCourtier(i) to totVieZone(indZone)
+               add totNonVieCourtier(i) to totNonVieZone(indZone)
+           end-perform.
+
+       trouverOuCreerZone.
+           move "N" to zoneTrouvee.
+           perform varying indZone from 1 by 1 until indZone>nbZones
+               if libZoneUniq(indZone) = libZone(i)
+                   move "O" to zoneTrouvee
+                   exit perform
+               end-if
+           end-perform.
+           if not zoneDejaPresente
+               add 1 to nbZones
+               move nbZones to indZone
+               move libZone(i) to libZoneUniq(indZone)
+               move 0 to totVieZone(indZone)
+               move 0 to totNonVieZone(indZone)
+           end-if.
+
+       imprimerZones.
+           display ligneEnTeteZone.
+           perform varying indZone from 1 by 1 until indZone>nbZones
+               move libZoneUniq(indZone) to libZone-ed
+               move totVieZone(indZone) to vieZone-ed
+               move totNonVieZone(indZone) to nonVieZone-ed
+               display ligneZone
+           end-perform.
 
        goback.
 
