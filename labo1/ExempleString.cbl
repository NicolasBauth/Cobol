@@ -61,16 +61,21 @@
       *     move "." to texte(ptr:1).
            display texte.
            display " ".
-           move 1 to idP.
-           move 0 to idT.
-           unstring idSend delimited by delId or all "*"
-               into idR1 delimiter in idD1 count in idC1
-                    idR2 delimiter in idD2
-                    idR3 delimiter in idD3 count in idC3
-                    idR4 count in idC4
-               with pointer idP
-               tallying  in idT
-               on overflow display "souci !".
+           COPY "DecoupageId.cpy"
+               REPLACING PTR BY idP
+                         TOTAL BY idT
+                         SOURCE BY idSend
+                         DELIM1 BY delId
+                         PART1 BY idR1
+                         DPART1 BY idD1
+                         CPART1 BY idC1
+                         PART2 BY idR2
+                         DPART2 BY idD2
+                         PART3 BY idR3
+                         DPART3 BY idD3
+                         CPART3 BY idC3
+                         PART4 BY idR4
+                         CPART4 BY idC4.
            display "idR1 : " idR1.
            display "idD1 : " idD1.
            display "idC1 : " idC1.
