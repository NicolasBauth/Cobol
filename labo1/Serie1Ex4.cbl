@@ -2,41 +2,127 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FiBulletins ASSIGN TO
+               "D:\EclipseCobol\workspace\FichiersCobol\Bulletin.seq"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS fs-FiBulletins.
+               SELECT OPTIONAL FiAudit ASSIGN TO
+               "D:\EclipseCobol\workspace\FichiersCobol\Audit.seq"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS fs-FiAudit.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD FiBulletins.
+       01 engBulletin PIC X(80).
+       FD FiAudit.
+       01 engAudit.
+           02 dateAudit-ed         PIC 9(6).
+           02 FILLER               PIC X VALUE SPACE.
+           02 heureAudit-ed        PIC 9(6).
+           02 FILLER               PIC X(3) VALUE " - ".
+           02 programmeAudit-ed    PIC X(20).
+           02 FILLER               PIC X(3) VALUE " - ".
+           02 resumeAudit-ed       PIC X(60).
+
        WORKING-STORAGE SECTION.
-       
+
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-FiBulletins
+                                        FSOK BY fiBulletinsOK
+                                        FSFIN BY fiBulletinsFin
+                                        FSABSENT BY fiBulletinsAbsent.
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-FiAudit
+                                        FSOK BY fiAuditOK
+                                        FSFIN BY fiAuditFin
+                                        FSABSENT BY fiAuditAbsent.
+       01 dateAudit  PIC 9(6).
+       01 heureAudit PIC 9(8).
+       01 resumeAudit PIC X(60).
+
        01 tabCotes.
-           02 nomEtudiant      PIC X(30) OCCURS 10.
-           02 cote             PIC 99V9 OCCURS 10.
-       
-       01 totCotes             PIC 99V9 VALUE 0.
+           02 nomEtudiant      PIC X(30) OCCURS 99.
+           02 cote             PIC 99V9 OCCURS 99.
+
+       01 nbEtudiants           PIC 99 VALUE 10.
+       01 totCotes             PIC 9999V9 VALUE 0.
        01 moyenne              PIC 99V9.
        01 meilleurEtudiant     PIC X(30).
        01 pireEtudiant         PIC X(30).
        01 cotePlusElevee       PIC 99V9 VALUE 0.
        01 cotePlusBasse        PIC 99V9 VALUE 0.
-       
-       01 somme-ed             PIC ZZ.9.
+       01 nbReussite           PIC 99 VALUE 0.
+       01 nbEchec              PIC 99 VALUE 0.
+       01 pourcentReussite     PIC 999V99.
+
+       01 somme-ed             PIC ZZZZ.9.
        01 moyenne-ed           PIC ZZ.9.
        01 cotePlusElevee-ed    PIC ZZ.9.
        01 cotePlusBasse-ed     PIC ZZ.9.
-       
+       01 pourcentReussite-ed  PIC ZZ9.99.
+
        01 i                    PIC 99.
-           
-           
+       01 indBalaie            PIC 99.
+       01 indCompare           PIC 99.
+       01 etudiantTemp.
+           02 nomTemp          PIC X(30).
+           02 coteTemp         PIC 99V9.
+       01 rang                 PIC 99.
+
+       01 mention               PIC X(15).
+
+       01 ligneEnTeteClassement PIC X(50)
+          VALUE "Classement de la classe (du meilleur au pire) :".
+       01 ligneClassement.
+           02 rang-ed           PIC Z9.
+           02 FILLER            PIC X(4) VALUE " -> ".
+           02 nomClassement-ed  PIC X(30).
+           02 FILLER            PIC XXX VALUE SPACES.
+           02 coteClassement-ed PIC Z9.9.
+           02 FILLER            PIC X(3) VALUE " - ".
+           02 mentionClassement-ed PIC X(15).
+
+       01 ligneBulletin.
+           02 nomBulletin-ed   PIC X(30).
+           02 FILLER           PIC X(3) VALUE " - ".
+           02 coteBulletin-ed  PIC Z9.9.
+           02 FILLER           PIC X(3) VALUE " - ".
+           02 mentionBulletin-ed PIC X(15).
+           02 FILLER           PIC X(3) VALUE " - ".
+           02 moyenneBulletin-ed PIC Z9.9.
+           02 FILLER           PIC X(3) VALUE " - ".
+           02 rangBulletin-ed  PIC Z9.
+
 
        PROCEDURE DIVISION.
 
        main.
+           PERFORM demanderTailleClasse.
            PERFORM initTabCotes.
            PERFORM calculSomme.
            PERFORM calculMoyenne.
+           PERFORM calculReussite.
            PERFORM affichage.
+           PERFORM trierCotes.
+           PERFORM imprimerClassement.
+           PERFORM imprimerBulletins.
+           PERFORM ecrireAudit.
            STOP RUN.
 
+       demanderTailleClasse.
+           DISPLAY "Nombre d'etudiants dans la classe: " NO ADVANCING.
+           ACCEPT nbEtudiants.
+           PERFORM UNTIL nbEtudiants > 0 AND nbEtudiants <= 99
+               DISPLAY "Taille de classe invalide, elle doit etre "
+                       "entre 1 et 99"
+               DISPLAY "Nombre d'etudiants dans la classe: "
+                       NO ADVANCING
+               ACCEPT nbEtudiants
+           END-PERFORM.
+
        initTabCotes.
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 10
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > nbEtudiants
                    DISPLAY "Entrez le nom de l'etudiant: " NO ADVANCING
                    ACCEPT nomEtudiant(i)
                    DISPLAY "Entrez la cote numero " i ": " NO ADVANCING
@@ -46,19 +132,19 @@
            END-PERFORM.
 
        calculSomme.
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 10
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > nbEtudiants
                ADD cote(i) TO totCotes
-           END-PERFORM.           
-       
+           END-PERFORM.
+
        calculMoyenne.
-           DIVIDE totCotes BY 10 GIVING moyenne.
-           
+           DIVIDE totCotes BY nbEtudiants GIVING moyenne.
+
        calculMeilleurCote.
            IF cotePlusElevee < cote(i)
                MOVE cote(i) TO cotePlusElevee
                MOVE nomEtudiant(i) TO meilleurEtudiant
            END-IF.
-       
+
        calculPireCote.
            IF i = 1
                MOVE cote(i) TO cotePlusBasse
@@ -69,7 +155,17 @@
                    MOVE nomEtudiant(i) TO pireEtudiant
                END-IF
            END-IF.
-           
+
+       calculReussite.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > nbEtudiants
+               IF cote(i) >= 10
+                   ADD 1 TO nbReussite
+               ELSE
+                   ADD 1 TO nbEchec
+               END-IF
+           END-PERFORM.
+           COMPUTE pourcentReussite = 100 * (nbReussite / nbEtudiants).
+
        affichage.
            MOVE totCotes TO somme-ed.
            DISPLAY "Somme : " somme-ed.
@@ -81,5 +177,91 @@
            DISPLAY "Pire etudiant : " pireEtudiant.
            MOVE cotePlusBasse TO cotePlusBasse-ed.
            DISPLAY "Pire cote : " cotePlusBasse-ed.
-       
+           DISPLAY "Nombre de reussites : " nbReussite.
+           DISPLAY "Nombre d'echecs : " nbEchec.
+           MOVE pourcentReussite TO pourcentReussite-ed.
+           DISPLAY "Pourcentage de reussite : " pourcentReussite-ed.
+
+       trierCotes.
+           IF nbEtudiants > 1
+               PERFORM VARYING indBalaie FROM 1 BY 1
+                       UNTIL indBalaie > nbEtudiants - 1
+                   PERFORM VARYING indCompare FROM 1 BY 1
+                           UNTIL indCompare >
+                                 nbEtudiants - indBalaie
+                       IF cote(indCompare) < cote(indCompare + 1)
+                           PERFORM echangerCotes
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       echangerCotes.
+           MOVE nomEtudiant(indCompare) TO nomTemp.
+           MOVE cote(indCompare) TO coteTemp.
+           MOVE nomEtudiant(indCompare + 1) TO nomEtudiant(indCompare).
+           MOVE cote(indCompare + 1) TO cote(indCompare).
+           MOVE nomTemp TO nomEtudiant(indCompare + 1).
+           MOVE coteTemp TO cote(indCompare + 1).
+
+       calculMention.
+           EVALUATE TRUE
+               WHEN cote(i) >= 16
+                   MOVE "Excellent" TO mention
+               WHEN cote(i) >= 14
+                   MOVE "Bien" TO mention
+               WHEN cote(i) >= 12
+                   MOVE "Assez bien" TO mention
+               WHEN cote(i) >= 10
+                   MOVE "Passable" TO mention
+               WHEN OTHER
+                   MOVE "Echec" TO mention
+           END-EVALUATE.
+
+       imprimerClassement.
+           DISPLAY ligneEnTeteClassement.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > nbEtudiants
+               PERFORM calculMention
+               MOVE i TO rang-ed
+               MOVE nomEtudiant(i) TO nomClassement-ed
+               MOVE cote(i) TO coteClassement-ed
+               MOVE mention TO mentionClassement-ed
+               DISPLAY ligneClassement
+           END-PERFORM.
+
+       imprimerBulletins.
+           OPEN OUTPUT FiBulletins.
+           IF fiBulletinsOK
+               PERFORM VARYING i FROM 1 BY 1 UNTIL i > nbEtudiants
+                   PERFORM calculMention
+                   MOVE nomEtudiant(i) TO nomBulletin-ed
+                   MOVE cote(i) TO coteBulletin-ed
+                   MOVE mention TO mentionBulletin-ed
+                   MOVE moyenne-ed TO moyenneBulletin-ed
+                   MOVE i TO rang
+                   MOVE rang TO rangBulletin-ed
+                   WRITE engBulletin FROM ligneBulletin
+               END-PERFORM
+               CLOSE FiBulletins
+           ELSE
+               DISPLAY "Impossible d'ouvrir FiBulletins, statut: "
+                       fs-FiBulletins
+           END-IF.
+
+       ecrireAudit.
+           STRING "moyenne=" moyenne-ed
+                  ", reussites=" nbReussite
+                  ", echecs=" nbEchec
+                  DELIMITED BY SIZE INTO resumeAudit.
+           COPY "AuditLog.cpy" REPLACING DATEAUDIT BY dateAudit
+                                         HEUREAUDIT BY heureAudit
+                                         DATEED BY dateAudit-ed
+                                         HEUREED BY heureAudit-ed
+                                         PROGNOM BY "Serie1Ex4"
+                                         PROGED BY programmeAudit-ed
+                                         RESUME BY resumeAudit
+                                         RESUMEED BY resumeAudit-ed
+                                         FSRAW BY fs-FiAudit
+                                         ENGAUDIT BY engAudit.
+
        END PROGRAM Serie1Ex4.
