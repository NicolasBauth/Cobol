@@ -2,38 +2,175 @@
 
        environment division.
        configuration section.
+       input-output section.
+           file-control.
+               select optional FiMultiples assign to
+               "D:\EclipseCobol\workspace\FichiersCobol\Multiples.seq"
+                   organization is line sequential
+                   file status is fs-FiMultiples.
+               select optional FiAudit assign to
+               "D:\EclipseCobol\workspace\FichiersCobol\Audit.seq"
+                   organization is line sequential
+                   file status is fs-FiAudit.
 
        data division.
+       file section.
+       FD FiMultiples.
+       01 engMultiples pic x(40).
+       FD FiAudit.
+       01 engAudit.
+           02 dateAudit-ed         pic 9(6).
+           02 filler               pic x value space.
+           02 heureAudit-ed        pic 9(6).
+           02 filler               pic x(3) value " - ".
+           02 programmeAudit-ed    pic x(20).
+           02 filler               pic x(3) value " - ".
+           02 resumeAudit-ed       pic x(60).
+
        working-storage section.
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-FiMultiples
+                                        FSOK BY fiMultiplesOK
+                                        FSFIN BY fiMultiplesFin
+                                        FSABSENT BY fiMultiplesAbsent.
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-FiAudit
+                                        FSOK BY fiAuditOK
+                                        FSFIN BY fiAuditFin
+                                        FSABSENT BY fiAuditAbsent.
+       01 dateAudit  pic 9(6).
+       01 heureAudit pic 9(8).
+       01 resumeAudit pic x(60).
        01 tableau.
-           05 nombre occurs 20 pic 999.
+           05 nombre occurs 99 pic 999.
        01 variables.
-           02 total    pic 9(5).
+           02 total    pic 9(6).
            02 resultat pic 999.
-           02 reste pic 9.
-               88 multiple5 value 0.
+           02 reste pic 99.
+               88 multipleDiviseur value 0.
+           02 diviseur pic 99 value 5.
+           02 nbNombres pic 99 value 20.
        01 variables-ed.
-           02 total-ed pic z(4)9.
+           02 total-ed pic z(5)9.
            02 nombre-ed pic zz9.
+           02 moyenne-ed pic zz9.99.
        01 i    pic 99.
+       01 nombrePlusPetit pic 999.
+       01 nombrePlusGrand pic 999 value 0.
+       01 moyenne pic 999v99.
+
+       01 ligneMultiple.
+           02 indexMultiple-ed pic z9.
+           02 filler pic x(3) value " - ".
+           02 nombreMultiple-ed pic zz9.
+           02 filler pic x(13) value " multiple de ".
+           02 diviseurMultiple-ed pic z9.
+           02 filler pic x(3) value " - ".
+           02 flagMultiple-ed pic x(12).
+
        procedure division.
        main.
-           perform varying i from 1 by 1 until i>20
+           perform demanderDiviseur.
+           perform demanderNbNombres.
+           perform saisieNombres.
+           perform calculTotal.
+           perform calculStatistiques.
+           perform imprimerMultiples.
+           display "total du tableau:" total.
+           move moyenne to moyenne-ed.
+           display "moyenne du tableau: " moyenne-ed.
+           display "plus petit nombre: " nombrePlusPetit.
+           display "plus grand nombre: " nombrePlusGrand.
+           perform ecrireAudit.
+           goback.
+
+       demanderDiviseur.
+           display "Encodez le diviseur pour le test de multiple: "
+                   no advancing.
+           accept diviseur.
+           perform until diviseur > 0 and diviseur <= 99
+               display "Diviseur invalide, il doit etre entre 1 et 99"
+               display "Encodez le diviseur pour le test de multiple: "
+                       no advancing
+               accept diviseur
+           end-perform.
+
+       demanderNbNombres.
+           display "Combien de nombres voulez-vous encoder: "
+                   no advancing.
+           accept nbNombres.
+           perform until nbNombres > 0 and nbNombres <= 99
+               display "Quantite invalide, elle doit etre entre 1 et 99"
+               display "Combien de nombres voulez-vous encoder: "
+                       no advancing
+               accept nbNombres
+           end-perform.
+
+       saisieNombres.
+           perform varying i from 1 by 1 until i>nbNombres
                display "Encodez le nombre numero " i
                accept nombre(i)
            end-perform.
+
+       calculTotal.
            move 0  to total.
-           perform varying i from 1 by 1 until i>20
+           perform varying i from 1 by 1 until i>nbNombres
                add nombre(i) to total
+           end-perform.
+
+       calculStatistiques.
+           move nombre(1) to nombrePlusPetit.
+           perform varying i from 1 by 1 until i>nbNombres
+               if nombre(i) < nombrePlusPetit
+                   move nombre(i) to nombrePlusPetit
+               end-if
+               if nombre(i) > nombrePlusGrand
+                   move nombre(i) to nombrePlusGrand
+               end-if
+           end-perform.
+           divide total by nbNombres giving moyenne.
+
+       imprimerMultiples.
+           open output FiMultiples.
+           if not fiMultiplesOK
+               display "FiMultiples non disponible, statut: "
+                       fs-FiMultiples ", extrait non genere"
+           end-if.
+           perform varying i from 1 by 1 until i>nbNombres
                move nombre(i) to nombre-ed
-               divide nombre(i) by 5 giving resultat remainder reste
-               if multiple5
-                   display nombre-ed " multiple de 5"
+               divide nombre(i) by diviseur
+                      giving resultat remainder reste
+               move i to indexMultiple-ed
+               move nombre(i) to nombreMultiple-ed
+               move diviseur to diviseurMultiple-ed
+               if multipleDiviseur
+                   display nombre-ed " multiple de " diviseur
+                   move "MULTIPLE" to flagMultiple-ed
                else
-                   display nombre-ed " non multiple de 5"
+                   display nombre-ed " non multiple de " diviseur
+                   move "NON MULTIPLE" to flagMultiple-ed
                end-if
-            end-perform.
-            display "total du tableau:" total.
-           goback.
+               if fiMultiplesOK
+                   write engMultiples from ligneMultiple
+               end-if
+           end-perform.
+           if fiMultiplesOK
+               close FiMultiples
+           end-if.
+
+       ecrireAudit.
+           move moyenne to moyenne-ed.
+           string "moyenne=" moyenne-ed
+                  ", diviseur=" diviseur
+                  ", total=" total
+                  delimited by size into resumeAudit.
+           COPY "AuditLog.cpy" REPLACING DATEAUDIT BY dateAudit
+                                         HEUREAUDIT BY heureAudit
+                                         DATEED BY dateAudit-ed
+                                         HEUREED BY heureAudit-ed
+                                         PROGNOM BY "exemp1"
+                                         PROGED BY programmeAudit-ed
+                                         RESUME BY resumeAudit
+                                         RESUMEED BY resumeAudit-ed
+                                         FSRAW BY fs-FiAudit
+                                         ENGAUDIT BY engAudit.
 
        end program exemp1.
