@@ -10,8 +10,13 @@
                file status is fs-FiOuv.
                select Listing assign to
                "D:\EclipseCobol\workspace\FichiersCobol\Liste4.seq"
-                   organization is line sequential.
-               
+                   organization is line sequential
+                   file status is fs-Listing.
+               select optional FiVirements assign to
+               "D:\EclipseCobol\workspace\FichiersCobol\Virements.seq"
+                   organization is line sequential
+                   file status is fs-FiVirements.
+
        data division.
        file section.
        FD FiOuv.
@@ -24,9 +29,28 @@
            02 txHor    pic 99v99.
        FD Listing.
        01 engListing   pic x(80).
+       FD FiVirements.
+       01 engVirements.
+           02 nomOuvrierVir pic x(30).
+           02 filler pic x(3) value " - ".
+           02 nbHPrestVir pic zz9.
+           02 filler pic x(2) value " h".
+           02 filler pic x(3) value " - ".
+           02 salaireVir pic zzBzz9.99.
+           02 filler pic x(6) value " euros".
        working-storage section.
-       01 fs-FiOuv pic xx.
-           88 finFiOuv value "10".
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-FiOuv
+                                        FSOK BY fiOuvOK
+                                        FSFIN BY finFiOuv
+                                        FSABSENT BY fiOuvAbsent.
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-Listing
+                                        FSOK BY listingOK
+                                        FSFIN BY listingFin
+                                        FSABSENT BY listingAbsent.
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-FiVirements
+                                        FSOK BY fiVirementsOK
+                                        FSFIN BY fiVirementsFin
+                                        FSABSENT BY fiVirementsAbsent.
        01 engSignaletiqueSauve.
            02 nomOuvrierSauve pic x(30).
            02 txHorSauve pic 99v99.
@@ -41,22 +65,60 @@
            02 pic x(3) value spaces.
            02 nomClientEd pic x(30).
            02 pic xxx value spaces.
-           02 nbHPrestClientEd pic Z9.
+           02 nbHPrestClientEd pic ZZ9.
            02 pic xx value " h".
        01 ligneSalaireOuvrier.
            02  pic x(10) value "Salaire : ".
            02 salaireEd    pic zzBzz9.99.
            02  pic x(6) value " euros".
+       01 ligneSalaireTotal.
+           02  pic x(20) value "Masse salariale : ".
+           02 salaireTotalEd pic zzzzzz9.99.
+           02  pic x(6) value " euros".
        01 nbTotalHPrest    pic 999.
        01 nbHPrestClient   pic 999.
        01 i    pic 9.
-           
+       01 j    pic 9.
+
+       01 seuilHeuresNormales pic 999 value 40.
+       01 tauxMajoration      pic 9v99 value 1.5.
+       01 heuresNormales      pic 999.
+       01 heuresSupp          pic 999.
+       01 salaireOuvrier      pic 9(6)v99.
+       01 salaireTotal        pic 9(8)v99 value 0.
+
+       01 nomOuvrierDernier   pic x(30) value spaces.
+       01 ind-TriFiOuv        pic x value "N".
+           88 erreurTriFiOuv  value "O".
+
+       01 seuilHPrestMax      pic 99 value 80.
+
+       01 nbOuvriersTraites   pic 9(6) value 0.
+       01 nbLignesEcrites     pic 9(6) value 0.
+       01 nbSalairesEcrits    pic 9(6) value 0.
+
+       linkage section.
+
+       01 lk-nbTraites pic 9(6).
+       01 lk-nbEcrits pic 9(6).
+
        procedure division.
        mainExemple4.
+           perform traiterOuvriers.
+           goback.
+
+       ENTRY "ProgrammeFichiersEx2-SUB" USING lk-nbTraites lk-nbEcrits.
+           move 0 to lk-nbTraites.
+           move 0 to lk-nbEcrits.
+           perform traiterOuvriers.
+           move nbOuvriersTraites to lk-nbTraites.
+           move nbSalairesEcrits to lk-nbEcrits.
+           goback.
+
+       traiterOuvriers.
            perform InitGen.
            perform TrtGen until finFiOuv.
            perform ClotGen.
-           stop run.
        TrtGen.
            perform InitOuvrier.
            perform TrtOuvrier until finFiOuv
@@ -64,9 +126,19 @@
            perform ClotOuvrier.
        InitGen.
            open input FiOuv
-               output Listing.
+               output Listing
+               output FiVirements.
+           if not fiVirementsOK
+               display "FiVirements non disponible, statut: "
+                       fs-FiVirements ", virements non generes"
+           end-if.
            read FiOuv end-read.
        InitOuvrier.
+           if nomOuvrier < nomOuvrierDernier
+               display "ATTENTION: FiOuv n'est pas trie par ouvrier, "
+                       "rupture invalide sur " nomOuvrier
+               move "O" to ind-TriFiOuv
+           end-if.
            move engSignaletiqueOuvrier to engSignaletiqueSauve.
            move 0  to nbTotalHprest.
            move nomOuvrier to nomOuvrierEd.
@@ -74,18 +146,60 @@
            write engListing from ligneTitreClient.
            read FiOuv end-read.
        TrtOuvrier.
-           move 0 to nbHPrestClient.
            perform varying i from 1 by 1 until i>5
-               add nbHPrestClient to nbTotalHPrest.
-               move nomClient to nomClientEd.
-               move nbHPrestClient to nbHPrestClientEd.
-               write engListing from ligneClient.
-               read FiOuv end-read.
+               move 0 to nbHPrestClient
+               perform varying j from 1 by 1 until j>5
+                   if nbHPrest(j) > seuilHPrestMax
+                       display "ATTENTION: heures prestees "
+                               "invalides pour " nomClient ": "
+                               nbHPrest(j)
+                   else
+                       add nbHPrest(j) to nbHPrestClient
+                   end-if
+               end-perform
+               add nbHPrestClient to nbTotalHPrest
+               move nomClient to nomClientEd
+               move nbHPrestClient to nbHPrestClientEd
+               write engListing from ligneClient
+               add 1 to nbLignesEcrites
+               read FiOuv end-read
+           end-perform.
        ClotOuvrier.
-           multiply nbTotalHPrest by txHorSauve giving salaireEd.
+           if nbTotalHPrest > seuilHeuresNormales
+               move seuilHeuresNormales to heuresNormales
+               compute heuresSupp =
+                       nbTotalHPrest - seuilHeuresNormales
+           else
+               move nbTotalHPrest to heuresNormales
+               move 0 to heuresSupp
+           end-if.
+           compute salaireOuvrier rounded =
+                   (heuresNormales * txHorSauve)
+                   + (heuresSupp * txHorSauve * tauxMajoration).
+           move salaireOuvrier to salaireEd.
+           add salaireOuvrier to salaireTotal.
            write engListing from ligneSalaireOuvrier.
            write engListing from spaces.
+           move nomOuvrierSauve to nomOuvrierVir.
+           move nbTotalHPrest to nbHPrestVir.
+           move salaireEd to salaireVir.
+           if fiVirementsOK
+               write engVirements end-write
+           end-if.
+           move nomOuvrierSauve to nomOuvrierDernier.
+           add 1 to nbOuvriersTraites.
+           add 1 to nbSalairesEcrits.
        ClotGen.
-           close FiOuv Listing.
+           move salaireTotal to salaireTotalEd.
+           write engListing from ligneSalaireTotal.
+           if erreurTriFiOuv
+               display "Des ruptures hors-sequence ont ete detectees "
+                       "dans FiOuv, verifier le tri du fichier"
+           end-if.
+           close FiOuv.
+           close Listing.
+           if fiVirementsOK
+               close FiVirements
+           end-if.
        
        end program ProgrammeFichiersEx2.
