@@ -10,25 +10,43 @@
                    file status is fs-FiEtud.
                select Listing assign to
                "D:\EclipseCobol\workspace\FichiersCobol\Listing.seq"
-               organization is line sequential.
-               
+               organization is line sequential
+               file status is fs-Listing.
+               select optional FiCheckpoint assign to
+               "D:\EclipseCobol\workspace\FichiersCobol\Listing2Ex3.chk"
+               organization is line sequential
+               file status is fs-FiCheckpoint.
+
        data division.
        file section.
        FD FiEtud.
        01 engFiEtud.
-           02 nomPrenom pic x(30).
-           02 codeSection pic x(2).
-           02 année pic 9.
-           02 lettreGroupe pic x(1).
+           COPY "EtudRec.cpy".
        FD Listing.
        01 engListing pic x(120).
-           
-       
+       FD FiCheckpoint.
+       01 engCheckpoint.
+           02 nbTraitesCheckpoint pic 9(6).
+           02 nbEtuTechCheckpoint pic 999.
+           02 nbEtuEcoCheckpoint  pic 999.
+           02 nbLignesEcritesCheckpoint pic 9(6).
+           02 tabAnneesCheckpoint.
+               03 anneeCheckpoint occurs 9.
+                   04 nbTechAnneeCheckpoint pic 999.
+                   04 nbEcoAnneeCheckpoint  pic 999.
+
+
        working-storage section.
        
            
-       01 fs-FiEtud pic xx.
-           88 finFiEtud Value "10".
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-FiEtud
+                                        FSOK BY fiEtudOK
+                                        FSFIN BY finFiEtud
+                                        FSABSENT BY fiEtudAbsent.
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-Listing
+                                        FSOK BY listingOK
+                                        FSFIN BY listingFin
+                                        FSABSENT BY listingAbsent.
        01 ligneEnTeteListing.
            02 pic x(30) Value"Nom et prénom: ".
            02 pic x(33) Value"login".
@@ -41,30 +59,113 @@
                03 nomPrenomLog pic x(30).
            02 infoStage pic x(25).
        01 ligneCompteListing.
-           02 pic x(50) Value 
+           02 pic x(50) Value
            "nombre d'étudiants de la catégorie technique:".
            02 nbEtuTech pic 999.
            02 pic x(50) Value
            ",  nombre d'étudiants de la catégorie économique:".
            02 nbEtuEco pic 999.
-       
+
+       01 tabAnnees.
+           02 anneeTab occurs 9.
+               03 nbTechAnnee pic 999 value 0.
+               03 nbEcoAnnee  pic 999 value 0.
+       01 indAnnee pic 9.
+
+       01 ligneTitreAnnees pic x(60)
+          Value "Repartition par annee (technique/economique): ".
+
+       01 ligneAnnee.
+           02 titreAnnee    pic x(10) Value "  Annee ".
+           02 anneeLigne-ed pic 9.
+           02 filler        pic x(4) Value " -> ".
+           02 nbTechAnnee-ed pic zz9.
+           02 filler        pic x Value "/".
+           02 nbEcoAnnee-ed pic zz9.
+
+       01 ligneAnneeInvalide.
+           02 pic x(20) Value "  ** ANNEE INVALIDE ".
+           02 pic x(20) Value "(hors limites 1-9) ".
+           02 pic x(10) Value "pour: ".
+           02 nomPrenomAnneeInv pic x(30).
+
+       01 nbEtudiantsTotal pic 999 value 0.
+       01 nbLignesEcrites pic 999 value 0.
+
+       01 dateJour pic 9(6).
+
+       01 lignePied.
+           02 pic x(20) Value "Total etudiants: ".
+           02 nbEtudiantsTotal-ed pic zz9.
+           02 pic x(15) Value ",  date: ".
+           02 dateJour-ed pic 99/99/99.
+
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-FiCheckpoint
+                                        FSOK BY fiCheckpointOK
+                                        FSFIN BY fiCheckpointFin
+                                        FSABSENT BY fiCheckpointAbsent.
+
+       01 nbEtudiantsTraites pic 9(6) value 0.
+       01 nbAReprendre pic 9(6) value 0.
+       01 indReprise pic 9(6).
+       01 resteCheckpoint pic 9.
+       01 quotientCheckpoint pic 9(6).
+
+       linkage section.
+
+       01 lk-nbTraites pic 9(6).
+       01 lk-nbEcrits pic 9(6).
+
        procedure division.
        main.
+           perform traiterListing.
+           goback.
+
+       ENTRY "Listing2Ex3-SUB" USING lk-nbTraites lk-nbEcrits.
+           move 0 to lk-nbTraites.
+           move 0 to lk-nbEcrits.
+           perform traiterListing.
+           move nbEtudiantsTotal to lk-nbTraites.
+           move nbLignesEcrites to lk-nbEcrits.
+           goback.
+
+       traiterListing.
            perform initGen.
            perform trtGen until finFiEtud.
            perform clotGen.
-           stop run.
        initGen.
            open input FiEtud.
-           open output Listing.
            move 0 to nbEtuTech.
            move 0 to nbEtuEco.
-           write engListing from ligneEnTeteListing end-write.
+           open input FiCheckpoint.
+           if fiCheckpointOK
+               read FiCheckpoint
+               move nbTraitesCheckpoint to nbAReprendre
+               move nbEtuTechCheckpoint to nbEtuTech
+               move nbEtuEcoCheckpoint to nbEtuEco
+               move nbLignesEcritesCheckpoint to nbLignesEcrites
+               move tabAnneesCheckpoint to tabAnnees
+               close FiCheckpoint
+               open extend Listing
+               display "Reprise apres " nbAReprendre " etudiants deja "
+                       "traites"
+               perform varying indReprise from 1 by 1
+                       until indReprise > nbAReprendre
+                   read FiEtud
+                       at end move "10" to fs-FiEtud
+                   end-read
+               end-perform
+               move nbAReprendre to nbEtudiantsTraites
+               move nbAReprendre to nbEtudiantsTotal
+           else
+               open output Listing
+               write engListing from ligneEnTeteListing end-write
+           end-if.
            read FiEtud.
        trtGen.
             
            move nomPrenom to nom.
-           evaluate codeSection also année
+           evaluate codeSection also annee
            when "AU" also 3 move"Stage en industrie" to infoStage
            when "EF" also any move"Stage chaque année" to infoStage
            when "CP" also 3 move "Stage en deux parties" to infoStage
@@ -72,17 +173,74 @@
            infoStage
            when other move "Stage de 15 semaines" to infoStage
            end-evaluate.
-           move année to annéeLog.
+           move annee to annéeLog.
            move codeSection to sectionLog.
            move nomPrenom to nomPrenomLog.
            write engListing from ligneListing end-write.
-           if codeSection equals "AU" or codeSection equals "TI"
-              then add 1 to nbEtuTech
-           else add 1 to nbEtuEco.
-           
+           add 1 to nbLignesEcrites.
+           if annee >= 1 and annee <= 9
+               evaluate codeSection
+                   when "AU" when "TI" add 1 to nbEtuTech
+                                        add 1 to nbTechAnnee(annee)
+                   when other add 1 to nbEtuEco
+                              add 1 to nbEcoAnnee(annee)
+               end-evaluate
+           else
+               evaluate codeSection
+                   when "AU" when "TI" add 1 to nbEtuTech
+                   when other add 1 to nbEtuEco
+               end-evaluate
+               perform signalerAnneeInvalide
+           end-if.
+           add 1 to nbEtudiantsTotal.
+           add 1 to nbEtudiantsTraites.
+           divide nbEtudiantsTraites by 50
+                  giving quotientCheckpoint
+                  remainder resteCheckpoint.
+           if resteCheckpoint = 0
+               move nbEtudiantsTraites to nbTraitesCheckpoint
+               perform ecrireCheckpoint
+           end-if.
+
            read FiEtud.
+       signalerAnneeInvalide.
+           move nomPrenom to nomPrenomAnneeInv.
+           write engListing from ligneAnneeInvalide end-write.
        clotGen.
            write engListing from ligneCompteListing end-write.
-           
+           write engListing from ligneTitreAnnees end-write.
+           perform varying indAnnee from 1 by 1 until indAnnee > 9
+               if nbTechAnnee(indAnnee) > 0 or nbEcoAnnee(indAnnee) > 0
+                   move indAnnee to anneeLigne-ed
+                   move nbTechAnnee(indAnnee) to nbTechAnnee-ed
+                   move nbEcoAnnee(indAnnee) to nbEcoAnnee-ed
+                   write engListing from ligneAnnee end-write
+               end-if
+           end-perform.
+           move nbEtudiantsTotal to nbEtudiantsTotal-ed.
+           accept dateJour from date.
+           move dateJour to dateJour-ed.
+           write engListing from lignePied end-write.
+           perform effacerCheckpoint.
+
+       ecrireCheckpoint.
+           move nbEtuTech to nbEtuTechCheckpoint.
+           move nbEtuEco to nbEtuEcoCheckpoint.
+           move nbLignesEcrites to nbLignesEcritesCheckpoint.
+           move tabAnnees to tabAnneesCheckpoint.
+           open output FiCheckpoint.
+           write engCheckpoint end-write.
+           close FiCheckpoint.
+
+       effacerCheckpoint.
+           move 0 to nbTraitesCheckpoint.
+           move 0 to nbEtuTechCheckpoint.
+           move 0 to nbEtuEcoCheckpoint.
+           move 0 to nbLignesEcritesCheckpoint.
+           initialize tabAnneesCheckpoint.
+           open output FiCheckpoint.
+           write engCheckpoint end-write.
+           close FiCheckpoint.
+
 
        end program Listing2Ex3.
