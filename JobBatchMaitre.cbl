@@ -0,0 +1,110 @@
+       program-id. JobBatchMaitre as "JobBatchMaitre".
+
+       environment division.
+       configuration section.
+
+       data division.
+       working-storage section.
+       01 lk-nbEtudSection      pic 9(6) value 0.
+       01 lk-ecrEtudSection     pic 9(6) value 0.
+       01 lk-nbEtudListing      pic 9(6) value 0.
+       01 lk-ecrEtudListing     pic 9(6) value 0.
+       01 lk-nbClients          pic 9(6) value 0.
+       01 lk-ecrClients         pic 9(6) value 0.
+       01 lk-nbOuvriers         pic 9(6) value 0.
+       01 lk-ecrOuvriers        pic 9(6) value 0.
+       01 nbTotalTraites        pic 9(7) value 0.
+       01 nbTotalEcrits         pic 9(7) value 0.
+
+       01 lk-nbEtape            pic 9(6).
+       01 lk-ecrEtape           pic 9(6).
+       01 lk-ecartAttendu       pic 9(6) value 0.
+
+       01 dateBatch pic 9(6).
+       01 ligneDate.
+           02 filler pic x(20) value "Date du traitement: ".
+           02 dateBatch-ed pic 99/99/99.
+
+       01 ligneReconciliation.
+           02 nomEtape-ed    pic x(22).
+           02 filler         pic x(8)  value "  lus: ".
+           02 nbLus-ed       pic zzzzz9.
+           02 filler         pic x(12) value "  ecrits: ".
+           02 nbEcrits-ed    pic zzzzz9.
+           02 ecartFlag-ed   pic x(20).
+
+       01 ligneRecapTotal.
+           02 filler pic x(22) value "TOTAL GENERAL".
+           02 filler pic x(8) value "  lus: ".
+           02 nbLusTotal-ed pic zzzzzz9.
+           02 filler pic x(12) value "  ecrits: ".
+           02 nbEcritsTotal-ed pic zzzzzz9.
+
+       procedure division.
+       main.
+           display "Debut du job batch maitre".
+           accept dateBatch from date.
+           move dateBatch to dateBatch-ed.
+           display ligneDate.
+
+           display "Etape 1/4 : repartition des etudiants (SERIE2EX3)".
+           call "SERIE2EX3-SUB" using lk-nbEtudSection
+                                       lk-ecrEtudSection.
+           move "Repartition etudiants" to nomEtape-ed.
+           move lk-nbEtudSection to lk-nbEtape.
+           move lk-ecrEtudSection to lk-ecrEtape.
+           move 0 to lk-ecartAttendu.
+           perform afficherReconciliation.
+
+           display "Etape 2/4 : listing des etudiants (Listing2Ex3)".
+           call "Listing2Ex3-SUB" using lk-nbEtudListing
+                                         lk-ecrEtudListing.
+           move "Listing etudiants" to nomEtape-ed.
+           move lk-nbEtudListing to lk-nbEtape.
+           move lk-ecrEtudListing to lk-ecrEtape.
+           move 0 to lk-ecartAttendu.
+           perform afficherReconciliation.
+
+           display "Etape 3/4 : traitement des clients "
+                   "(ProgrammeFichiersEx)".
+           call "ProgrammeFichiersEx-SUB" using lk-nbClients
+                                                 lk-ecrClients.
+           move "Clients" to nomEtape-ed.
+           move lk-nbClients to lk-nbEtape.
+           move lk-ecrClients to lk-ecrEtape.
+           move 2 to lk-ecartAttendu.
+           perform afficherReconciliation.
+
+           display "Etape 4/4 : traitement des ouvriers "
+                   "(ProgrammeFichiersEx2)".
+           call "ProgrammeFichiersEx2-SUB" using lk-nbOuvriers
+                                                  lk-ecrOuvriers.
+           move "Ouvriers" to nomEtape-ed.
+           move lk-nbOuvriers to lk-nbEtape.
+           move lk-ecrOuvriers to lk-ecrEtape.
+           move 0 to lk-ecartAttendu.
+           perform afficherReconciliation.
+
+           compute nbTotalTraites = lk-nbEtudSection + lk-nbEtudListing
+                   + lk-nbClients + lk-nbOuvriers.
+           compute nbTotalEcrits = lk-ecrEtudSection + lk-ecrEtudListing
+                   + lk-ecrClients + lk-ecrOuvriers.
+
+           move nbTotalTraites to nbLusTotal-ed.
+           move nbTotalEcrits to nbEcritsTotal-ed.
+           display ligneRecapTotal.
+           display "Fin du job batch maitre".
+
+           goback.
+
+       afficherReconciliation.
+           move lk-nbEtape to nbLus-ed.
+           move lk-ecrEtape to nbEcrits-ed.
+           if lk-ecrEtape = lk-nbEtape + lk-ecartAttendu
+               move spaces to ecartFlag-ed
+           else
+               move "  ** ECART **" to ecartFlag-ed
+           end-if.
+           display ligneReconciliation.
+
+       end program JobBatchMaitre.
