@@ -11,33 +11,86 @@
                          ORGANIZATION IS LINE SEQUENTIAL
                          FILE STATUS IS fs-fiEtud.
            SELECT OPTIONAL Listing ASSIGN TO "U:\FichiersCobol\List.seq"
-                                   ORGANIZATION IS LINE SEQUENTIAL.
-           
-       
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS fs-Listing.
+           SELECT OPTIONAL FiExceptions ASSIGN TO
+                                   "U:\FichiersCobol\ExceptSection.seq"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS fs-FiExceptions.
+           SELECT OPTIONAL FiEconomique ASSIGN TO
+                                   "U:\FichiersCobol\ListEco.seq"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS fs-FiEconomique.
+
+
        DATA DIVISION.
        
        FILE SECTION.
        
        FD FiEtud.
        01 engEtud.
-           02 nomPrenom                PIC X(30).
-           02 codeSection              PIC XX.
-               88 technique            VALUE "AU" "TI".
-               88 economique           VALUE "MK" "CP" "DR" "IG".
-           02 annee                    PIC 9.
-           02 lettreGroupe             PIC X.
+           COPY "EtudRec.cpy".
        
        FD Listing.
        01 engListe.
            02 nomEtud                  PIC X(30).
            02 login                    PIC X(34).
            02 infoStage                PIC X(30).
+           02 groupeEtud               PIC X(6).
+
+       FD FiExceptions.
+       01 engExceptionSection.
+           02 nomPrenomExc             PIC X(30).
+           02 codeSectionExc           PIC XX.
+           02 FILLER                   PIC X(3) VALUE " - ".
+           02 raisonExc                PIC X(35)
+              VALUE "Code section non reconnu".
+
+       FD FiEconomique.
+       01 engListeEco.
+           02 nomEtudEco               PIC X(30).
+           02 loginEco                 PIC X(34).
+           02 infoStageEco             PIC X(30).
+           02 groupeEtudEco            PIC X(6).
 
        WORKING-STORAGE SECTION.
 
-       01 fs-fiEtud                    PIC XX.
-           88 finFiEtud                VALUE "10".
-       
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-fiEtud
+                                        FSOK BY fiEtudOK
+                                        FSFIN BY finFiEtud
+                                        FSABSENT BY fiEtudAbsent.
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-Listing
+                                        FSOK BY listingOK
+                                        FSFIN BY listingFin
+                                        FSABSENT BY listingAbsent.
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-FiExceptions
+                                        FSOK BY fiExceptionsOK
+                                        FSFIN BY fiExceptionsFin
+                                        FSABSENT BY fiExceptionsAbsent.
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-FiEconomique
+                                        FSOK BY fiEconomiqueOK
+                                        FSFIN BY fiEconomiqueFin
+                                        FSABSENT BY fiEconomiqueAbsent.
+
+       01 tabEtudiants.
+           02 etudTab OCCURS 999.
+               03 codeSectionTab       PIC XX.
+                   88 economiqueTab    VALUE "MK" "CP" "DR" "IG".
+               03 nomEtudTab           PIC X(30).
+               03 loginTab             PIC X(34).
+               03 infoStageTab         PIC X(30).
+               03 groupeEtudTab        PIC X(6).
+       01 nbEtudiants                  PIC 999 VALUE 0.
+       01 nbLignesEcrites              PIC 999 VALUE 0.
+       01 indBalaie                    PIC 999.
+       01 indCompare                   PIC 999.
+       01 etudTemp.
+           02 codeSectionTemp          PIC XX.
+           02 nomEtudTemp              PIC X(30).
+           02 loginTemp                PIC X(34).
+           02 infoStageTemp            PIC X(30).
+           02 groupeEtudTemp           PIC X(6).
+
        01 ligneTitre.
            02 nomPrenom-titre          PIC X(30)
                                        VALUE "Nom et prenom: ".
@@ -45,7 +98,10 @@
                                        VALUE "Login : ".
            02 infoStage-titre          PIC X(30)
                                        VALUE "Infos de stage: ".
-                                       
+           02 groupe-titre             PIC X(6)
+                                       VALUE "Groupe".
+
+
        01 ligneEspace                  PIC X(94) VALUE SPACES.
        
        01 ligneTechnique.
@@ -57,65 +113,247 @@
            02 titreEconomique          PIC X(45)
               VALUE "Nombre d'etudiants en section economique: ".
            02 nbEconomiques-ed         PIC ZZ9 VALUE 0.
-       
+
+       01 ligneParSection.
+           02 titreParSection          PIC X(45)
+              VALUE "Repartition par section (AU/TI/MK/CP/DR/IG): ".
+           02 nbAU-ed                  PIC ZZ9 VALUE 0.
+           02 FILLER                   PIC X VALUE "/".
+           02 nbTI-ed                  PIC ZZ9 VALUE 0.
+           02 FILLER                   PIC X VALUE "/".
+           02 nbMK-ed                  PIC ZZ9 VALUE 0.
+           02 FILLER                   PIC X VALUE "/".
+           02 nbCP-ed                  PIC ZZ9 VALUE 0.
+           02 FILLER                   PIC X VALUE "/".
+           02 nbDR-ed                  PIC ZZ9 VALUE 0.
+           02 FILLER                   PIC X VALUE "/".
+           02 nbIG-ed                  PIC ZZ9 VALUE 0.
+
        01 nbTechniques                 PIC 999 VALUE 0.
-       
+
        01 nbEconomiques                PIC 999 VALUE 0.
-       
+
+       01 nbAU                         PIC 999 VALUE 0.
+       01 nbTI                         PIC 999 VALUE 0.
+       01 nbMK                         PIC 999 VALUE 0.
+       01 nbCP                         PIC 999 VALUE 0.
+       01 nbDR                         PIC 999 VALUE 0.
+       01 nbIG                         PIC 999 VALUE 0.
+
+       01 tabAnnees.
+           02 anneeTab OCCURS 9.
+               03 nbTechAnnee          PIC 999 VALUE 0.
+               03 nbEcoAnnee           PIC 999 VALUE 0.
+       01 indAnnee                     PIC 9.
+
+       01 ligneTitreAnnees             PIC X(94)
+          VALUE "Repartition par annee (technique/economique): ".
+
+       01 ligneAnnee.
+           02 titreAnnee               PIC X(15)
+              VALUE "  Annee ".
+           02 anneeLigne-ed            PIC 9.
+           02 FILLER                   PIC X(4) VALUE " -> ".
+           02 nbTechAnnee-ed           PIC ZZ9.
+           02 FILLER                   PIC X VALUE "/".
+           02 nbEcoAnnee-ed            PIC ZZ9.
+
+       LINKAGE SECTION.
+
+       01 lk-nbTraites                 PIC 9(6).
+       01 lk-nbEcrits                  PIC 9(6).
+
        PROCEDURE DIVISION.
-       
+
        main.
+           PERFORM traiterEtudiants.
+           GOBACK.
+
+       ENTRY "SERIE2EX3-SUB" USING lk-nbTraites lk-nbEcrits.
+           MOVE 0 TO lk-nbTraites.
+           MOVE 0 TO lk-nbEcrits.
+           PERFORM traiterEtudiants.
+           MOVE nbEtudiants TO lk-nbTraites.
+           MOVE nbLignesEcrites TO lk-nbEcrits.
+           GOBACK.
+
+       traiterEtudiants.
            OPEN INPUT FiEtud
-                OUTPUT Listing.
+                OUTPUT Listing
+                OUTPUT FiExceptions
+                OUTPUT FiEconomique.
+           IF NOT fiEtudOK
+               DISPLAY "FiEtud introuvable ou inaccessible, code "
+                       "statut: " fs-fiEtud
+               CLOSE FiEtud Listing FiExceptions FiEconomique
+           ELSE
+               PERFORM collecterEtudiants
+               PERFORM trierEtudiants
+               PERFORM imprimerListingTrie
+               CLOSE FiEtud Listing FiExceptions FiEconomique
+           END-IF.
+
+       collecterEtudiants.
            READ FiEtud END-READ.
-           WRITE engListe FROM ligneTitre.
-           WRITE engListe FROM ligneEspace.
+           PERFORM verifierStatutFiEtud.
            PERFORM UNTIL finFiEtud
-               
+
                IF technique
                    ADD 1 TO nbTechniques
                END-IF
-               
+
                IF economique
                    ADD 1 to nbEconomiques
                END-IF
-               
-               MOVE nomPrenom TO nomEtud
+
+               IF annee >= 1 AND annee <= 9
+                   IF technique
+                       ADD 1 TO nbTechAnnee(annee)
+                   END-IF
+                   IF economique
+                       ADD 1 TO nbEcoAnnee(annee)
+                   END-IF
+               ELSE
+                   IF technique OR economique
+                       PERFORM signalerExceptionAnnee
+                   END-IF
+               END-IF
+
+               EVALUATE codeSection
+                   WHEN "AU" ADD 1 TO nbAU
+                   WHEN "TI" ADD 1 TO nbTI
+                   WHEN "MK" ADD 1 TO nbMK
+                   WHEN "CP" ADD 1 TO nbCP
+                   WHEN "DR" ADD 1 TO nbDR
+                   WHEN "IG" ADD 1 TO nbIG
+               END-EVALUATE
+
+               ADD 1 TO nbEtudiants
+               MOVE codeSection TO codeSectionTab(nbEtudiants)
+               MOVE nomPrenom TO nomEtudTab(nbEtudiants)
+               MOVE lettreGroupe TO groupeEtudTab(nbEtudiants)
                STRING codeSection  DELIMITED BY SIZE
                       annee        DELIMITED BY SIZE
-                      nomPrenom    DELIMITED BY SIZE INTO login
-               INSPECT infoStage REPLACING CHARACTERS BY " "
+                      nomPrenom    DELIMITED BY SIZE
+                      INTO loginTab(nbEtudiants)
+               MOVE SPACES TO infoStageTab(nbEtudiants)
                EVALUATE codeSection
                    WHEN "AU"
-                       STRING "Stage en industrie" DELIMITED BY SIZE 
-                                                   INTO infoStage
+                       STRING "Stage en industrie" DELIMITED BY SIZE
+                              INTO infoStageTab(nbEtudiants)
                    WHEN "EF"
                        STRING "Stage chaque annee" DELIMITED BY SIZE
-                                                   INTO infoStage
+                              INTO infoStageTab(nbEtudiants)
                    WHEN "CP"
                        STRING "Stage en deux parties" DELIMITED BY SIZE
-                                                      INTO infoStage
+                              INTO infoStageTab(nbEtudiants)
                    WHEN "MK"
-                       STRING "Stage de langue obligatoire" DELIMITED BY
-                                                   SIZE INTO infoStage
-                   WHEN OTHER
+                       STRING "Stage de langue obligatoire"
+                              DELIMITED BY SIZE
+                              INTO infoStageTab(nbEtudiants)
+                   WHEN "TI" WHEN "DR" WHEN "IG"
                        STRING "Stage de 15 semaines" DELIMITED BY SIZE
-                                                       INTO infoStage
+                              INTO infoStageTab(nbEtudiants)
+                   WHEN OTHER
+                       STRING "Code section non reconnu"
+                              DELIMITED BY SIZE
+                              INTO infoStageTab(nbEtudiants)
+                       PERFORM signalerExceptionSection
                END-EVALUATE
-               WRITE engListe END-WRITE
                READ FiEtud END-READ
+               PERFORM verifierStatutFiEtud
            END-PERFORM.
-           
+
+       verifierStatutFiEtud.
+           IF NOT fiEtudOK AND NOT finFiEtud
+               DISPLAY "Erreur de lecture sur FiEtud, code statut: "
+                       fs-fiEtud
+               MOVE "10" TO fs-fiEtud
+           END-IF.
+
+       trierEtudiants.
+           IF nbEtudiants > 1
+               PERFORM VARYING indBalaie FROM 1 BY 1
+                       UNTIL indBalaie > nbEtudiants - 1
+                   PERFORM VARYING indCompare FROM 1 BY 1
+                           UNTIL indCompare > nbEtudiants - indBalaie
+                       IF codeSectionTab(indCompare) >
+                          codeSectionTab(indCompare + 1)
+                           PERFORM echangerEtudiants
+                       ELSE
+                           IF codeSectionTab(indCompare) =
+                              codeSectionTab(indCompare + 1)
+                              AND nomEtudTab(indCompare) >
+                                  nomEtudTab(indCompare + 1)
+                               PERFORM echangerEtudiants
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       echangerEtudiants.
+           MOVE etudTab(indCompare) TO etudTemp.
+           MOVE etudTab(indCompare + 1) TO etudTab(indCompare).
+           MOVE etudTemp TO etudTab(indCompare + 1).
+
+       imprimerListingTrie.
+           WRITE engListe FROM ligneTitre.
+           WRITE engListe FROM ligneEspace.
+           PERFORM VARYING indBalaie FROM 1 BY 1
+                   UNTIL indBalaie > nbEtudiants
+               MOVE nomEtudTab(indBalaie)   TO nomEtud
+               MOVE loginTab(indBalaie)     TO login
+               MOVE infoStageTab(indBalaie) TO infoStage
+               MOVE groupeEtudTab(indBalaie) TO groupeEtud
+               WRITE engListe END-WRITE
+               ADD 1 TO nbLignesEcrites
+               IF economiqueTab(indBalaie)
+                   MOVE nomEtudTab(indBalaie)    TO nomEtudEco
+                   MOVE loginTab(indBalaie)      TO loginEco
+                   MOVE infoStageTab(indBalaie)  TO infoStageEco
+                   MOVE groupeEtudTab(indBalaie) TO groupeEtudEco
+                   WRITE engListeEco END-WRITE
+               END-IF
+           END-PERFORM.
+
            MOVE nbEconomiques TO nbEconomiques-ed.
            MOVE nbTechniques TO nbTechniques-ed.
-           
+           MOVE nbAU TO nbAU-ed.
+           MOVE nbTI TO nbTI-ed.
+           MOVE nbMK TO nbMK-ed.
+           MOVE nbCP TO nbCP-ed.
+           MOVE nbDR TO nbDR-ed.
+           MOVE nbIG TO nbIG-ed.
+
            PERFORM 2 TIMES
                WRITE engListe FROM ligneEspace
            END-PERFORM.
            WRITE engListe FROM ligneEconomique.
            WRITE engListe FROM ligneTechnique.
-           
-           CLOSE FiEtud Listing.
-           STOP RUN.
+           WRITE engListe FROM ligneParSection.
+
+           WRITE engListe FROM ligneEspace.
+           WRITE engListe FROM ligneTitreAnnees.
+           PERFORM VARYING indAnnee FROM 1 BY 1 UNTIL indAnnee > 9
+               IF nbTechAnnee(indAnnee) > 0 OR nbEcoAnnee(indAnnee) > 0
+                   MOVE indAnnee TO anneeLigne-ed
+                   MOVE nbTechAnnee(indAnnee) TO nbTechAnnee-ed
+                   MOVE nbEcoAnnee(indAnnee) TO nbEcoAnnee-ed
+                   WRITE engListe FROM ligneAnnee
+               END-IF
+           END-PERFORM.
+
+       signalerExceptionSection.
+           MOVE nomPrenom TO nomPrenomExc.
+           MOVE codeSection TO codeSectionExc.
+           MOVE "Code section non reconnu" TO raisonExc.
+           WRITE engExceptionSection END-WRITE.
+
+       signalerExceptionAnnee.
+           MOVE nomPrenom TO nomPrenomExc.
+           MOVE codeSection TO codeSectionExc.
+           MOVE "Annee hors limites (doit etre 1-9)" TO raisonExc.
+           WRITE engExceptionSection END-WRITE.
 
        END PROGRAM SERIE2EX3.
