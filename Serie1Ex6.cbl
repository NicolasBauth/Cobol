@@ -3,9 +3,78 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT OPTIONAL FiPlaques ASSIGN TO "Plaques.seq"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS fs-fiPlaques.
+
+           SELECT FiExceptions ASSIGN TO "Exceptions.seq"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS fs-fiExceptions.
+
+           SELECT FiStats ASSIGN TO "Plaques-Stats.seq"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS fs-fiStats.
+
+           SELECT OPTIONAL FiAudit ASSIGN TO "Audit.seq"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS fs-FiAudit.
+
        DATA DIVISION.
+
+       FILE SECTION.
+
+       FD FiPlaques.
+       01 engPlaque                    PIC X(6).
+
+       FD FiExceptions.
+       01 engException.
+           02 plaqueException          PIC X(6).
+           02 FILLER                   PIC X(3) VALUE " - ".
+           02 raisonException          PIC X(40).
+
+       FD FiStats.
+       01 engStats.
+           02 dateStats                PIC 9(6).
+           02 FILLER                   PIC X VALUE SPACE.
+           02 nbTotStats                PIC ZZ9.
+           02 FILLER                   PIC X VALUE SPACE.
+           02 nbValStats                PIC ZZ9.
+           02 FILLER                   PIC X VALUE SPACE.
+           02 nb1Stats                  PIC ZZ9.
+           02 FILLER                   PIC X VALUE SPACE.
+           02 nb2Stats                  PIC ZZ9.
+           02 FILLER                   PIC X VALUE SPACE.
+           02 nb3Stats                  PIC ZZ9.
+           02 FILLER                   PIC X VALUE SPACE.
+           02 nb4Stats                  PIC ZZ9.
+           02 FILLER                   PIC X VALUE SPACE.
+           02 nb5Stats                  PIC ZZ9.
+           02 FILLER                   PIC X VALUE SPACE.
+           02 pourcentValideStats       PIC ZZ9.99.
+
+       FD FiAudit.
+       01 engAudit.
+           02 dateAudit-ed              PIC 9(6).
+           02 FILLER                    PIC X VALUE SPACE.
+           02 heureAudit-ed             PIC 9(6).
+           02 FILLER                    PIC X(3) VALUE " - ".
+           02 programmeAudit-ed         PIC X(20).
+           02 FILLER                    PIC X(3) VALUE " - ".
+           02 resumeAudit-ed            PIC X(60).
+
        WORKING-STORAGE SECTION.
-       
+
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-fiStats
+                                        FSOK BY fiStatsOK
+                                        FSFIN BY fiStatsFin
+                                        FSABSENT BY fiStatsAbsent.
+
+       01 dateJour                     PIC 9(6).
+
        01 plaque                       PIC X(6).
        
        01 redefines plaque.
@@ -19,7 +88,7 @@
            02 lettre1                  PIC X.
                88 lettreCorrecte       VALUE "a" "A" THRU "n" "N".
                88 voyelle              VALUE "a" "e" "i" "o" "u" "A" "E"
-      -        "I" "O" "U".
+                      "I" "O" "U".
                88 lettre1X             VALUE "x" "X".
            02 lettre2                  PIC X.
                88 lettre2X             VALUE "x" "X".
@@ -28,7 +97,56 @@
            02 chiffre12                PIC 99.
            02 chiffre3                 PIC 9.
                88 chiffrePair          VALUE 0 2 4 6 8.
-       
+
+       01 redefines plaque.
+           02 nombreAncien             PIC 999.
+               88 nombreAncienCorrect  VALUE 1 THRU 999.
+           02 lettreAncien1            PIC X.
+               88 lettreAncienCorrecte VALUE "a" "A" THRU "n" "N".
+           02 lettreAncien2            PIC X.
+           02 lettreAncien3            PIC X.
+
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-fiPlaques
+                                        FSOK BY fiPlaquesOK
+                                        FSFIN BY finFiPlaques
+                                        FSABSENT BY fiPlaquesAbsent.
+
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-fiExceptions
+                                        FSOK BY fiExceptionsOK
+                                        FSFIN BY fiExceptionsFin
+                                        FSABSENT BY fiExceptionsAbsent.
+
+       01 ligneSaisie                  PIC X(20).
+       01 operateurSaisie              PIC X(10).
+       01 idPlaqueBrute                PIC X(6).
+       01 idPart3Inutilise             PIC X(5).
+       01 idPart4Inutilise             PIC X(3).
+       01 idDelim1Saisie               PIC X.
+       01 idDelim2Saisie               PIC X.
+       01 idDelim3Saisie               PIC X.
+       01 idCompte1Saisie              PIC 9.
+       01 idCompte3Saisie              PIC 9.
+       01 idCompte4Saisie              PIC 9.
+       01 idPointeurSaisie             PIC 99.
+       01 idTotalSaisie                PIC 99.
+       01 delimiteurSaisie             PIC X VALUE "*".
+
+       01 modeLot                      PIC X VALUE "N".
+           88 traitementParLot         VALUE "O" "o".
+
+       01 tabPlaquesVues.
+           02 plaqueVue OCCURS 999     PIC X(6).
+       01 nbPlaquesVues                PIC 999 VALUE 0.
+       01 indDoublon                   PIC 999.
+       01 doublonSW                    PIC X VALUE "N".
+           88 doublonTrouve            VALUE "O".
+
+       01 nbDoublons                   PIC 999 VALUE 0.
+       01 nbDoublons-ed                PIC ZZ9.
+
+       01 nbAncienFormat               PIC 999 VALUE 0.
+       01 nbAncienFormat-ed            PIC ZZ9.
+
        01 nbTot                        PIC 999 VALUE 0.
        01 nbVal                        PIC 999 VALUE 0.
        01 nb1                          PIC 999 VALUE 0.
@@ -38,6 +156,14 @@
        01 nb5                          PIC 999 VALUE 0.
        01 pourcentsValide              PIC 999V99.
        
+       COPY "FileStatus.cpy" REPLACING FSCHAMP BY fs-FiAudit
+                                        FSOK BY fiAuditOK
+                                        FSFIN BY fiAuditFin
+                                        FSABSENT BY fiAuditAbsent.
+       01 dateAudit                    PIC 9(6).
+       01 heureAudit                   PIC 9(8).
+       01 resumeAudit                  PIC X(60).
+
        01 nbTot-ed                     PIC ZZ9.
        01 nbVal-ed                     PIC ZZ9.
        01 nb1-ed                       PIC ZZ9.
@@ -50,30 +176,136 @@
        PROCEDURE DIVISION.
        
        main.
+           DISPLAY "Traitement par lot a partir de Plaques.seq (O/N): "
+                   NO ADVANCING.
+           ACCEPT modeLot.
+           IF traitementParLot
+               OPEN INPUT FiPlaques
+               IF NOT fiPlaquesOK
+                   DISPLAY "Plaques.seq introuvable, bascule en mode "
+                           "interactif"
+                   MOVE "N" TO modeLot
+               END-IF
+           END-IF.
+           OPEN OUTPUT FiExceptions.
            PERFORM obtenirPlaque.
            PERFORM UNTIL plaque = "zzz" OR plaque = "ZZZ"
                ADD 1 TO nbTot
                PERFORM traitementValide
                PERFORM obtenirPlaque
            END-PERFORM.
+           CLOSE FiExceptions.
+           IF traitementParLot
+               CLOSE FiPlaques
+           END-IF.
            IF nbTot NOT = 0
                COMPUTE pourcentsValide = 100 * (nbVal / nbTot)
                PERFORM affichage
+               PERFORM historiserCompteurs
            ELSE
                DISPLAY "Aucune plaque entree"
            END-IF.
+           PERFORM ecrireAudit.
            STOP RUN.
-           
+
        obtenirPlaque.
-           DISPLAY "Entrez la plaque d'immatriculation: " NO ADVANCING.
-           ACCEPT plaque.
+           IF traitementParLot
+               READ FiPlaques
+                   AT END
+                       MOVE "zzz" TO plaque
+                   NOT AT END
+                       MOVE engPlaque TO plaque
+               END-READ
+           ELSE
+               DISPLAY "Entrez la plaque d'immatriculation "
+                       "(ou plaque*operateur): " NO ADVANCING
+               ACCEPT ligneSaisie
+               PERFORM analyserSaisiePlaque
+           END-IF.
+
+       analyserSaisiePlaque.
+           MOVE SPACES TO operateurSaisie.
+           COPY "DecoupageId.cpy"
+               REPLACING PTR BY idPointeurSaisie
+                         TOTAL BY idTotalSaisie
+                         SOURCE BY ligneSaisie
+                         DELIM1 BY delimiteurSaisie
+                         PART1 BY idPlaqueBrute
+                         DPART1 BY idDelim1Saisie
+                         CPART1 BY idCompte1Saisie
+                         PART2 BY operateurSaisie
+                         DPART2 BY idDelim2Saisie
+                         PART3 BY idPart3Inutilise
+                         DPART3 BY idDelim3Saisie
+                         CPART3 BY idCompte3Saisie
+                         PART4 BY idPart4Inutilise
+                         CPART4 BY idCompte4Saisie.
+           MOVE idPlaqueBrute TO plaque.
+           IF operateurSaisie NOT = SPACES
+               DISPLAY "Plaque soumise par l'operateur "
+                       operateurSaisie
+           END-IF.
        
        traitementValide.
            IF nombreCorrect AND lettreCorrecte
-               ADD 1 to nbVal
-               PERFORM miseAJourCompteurs
+               PERFORM rechercherDoublon
+               IF doublonTrouve
+                   ADD 1 TO nbDoublons
+                   DISPLAY "Plaque " plaque " deja soumise dans ce lot "
+                           "(doublon)"
+               ELSE
+                   ADD 1 to nbVal
+                   PERFORM enregistrerPlaqueVue
+                   PERFORM miseAJourCompteurs
+               END-IF
+           ELSE
+               IF nombreAncienCorrect AND lettreAncienCorrecte
+                   PERFORM rechercherDoublon
+                   IF doublonTrouve
+                       ADD 1 TO nbDoublons
+                       DISPLAY "Plaque " plaque " deja soumise dans ce "
+                               "lot (doublon)"
+                   ELSE
+                       ADD 1 TO nbVal
+                       ADD 1 TO nbAncienFormat
+                       PERFORM enregistrerPlaqueVue
+                   END-IF
+               ELSE
+                   PERFORM signalerException
+               END-IF
            END-IF.
-       
+
+       rechercherDoublon.
+           MOVE "N" TO doublonSW.
+           PERFORM VARYING indDoublon FROM 1 BY 1
+                   UNTIL indDoublon > nbPlaquesVues
+                      OR doublonTrouve
+               IF plaqueVue(indDoublon) = plaque
+                   MOVE "O" TO doublonSW
+               END-IF
+           END-PERFORM.
+
+       enregistrerPlaqueVue.
+           ADD 1 TO nbPlaquesVues.
+           MOVE plaque TO plaqueVue(nbPlaquesVues).
+
+       signalerException.
+           MOVE plaque TO plaqueException.
+           MOVE SPACES TO raisonException.
+           IF NOT lettreCorrecte AND NOT nombreCorrect
+               STRING "lettre et numero invalides" DELIMITED BY SIZE
+                      INTO raisonException
+           ELSE
+               IF NOT lettreCorrecte
+                   STRING "lettre invalide (lettreCorrecte)"
+                          DELIMITED BY SIZE INTO raisonException
+               ELSE
+                   STRING "numero invalide (nombreCorrect)"
+                          DELIMITED BY SIZE INTO raisonException
+               END-IF
+           END-IF.
+           WRITE engException END-WRITE.
+
        miseAJourCompteurs.
            IF voyelle
                ADD 1 TO nb1
@@ -113,5 +345,46 @@
       -    nb5-ed.
            MOVE pourcentsValide TO pourcentsValide-ed.
            DISPLAY "Pourcentage de plaques valides: "pourcentsValide-ed.
-       
+
+           MOVE nbDoublons TO nbDoublons-ed.
+           DISPLAY "Nombre de plaques en double dans le lot: "
+                   nbDoublons-ed.
+           MOVE nbAncienFormat TO nbAncienFormat-ed.
+           DISPLAY "Nombre de plaques a l'ancien format: "
+                   nbAncienFormat-ed.
+
+       historiserCompteurs.
+           ACCEPT dateJour FROM DATE.
+           MOVE dateJour TO dateStats.
+           MOVE nbTot TO nbTotStats.
+           MOVE nbVal TO nbValStats.
+           MOVE nb1 TO nb1Stats.
+           MOVE nb2 TO nb2Stats.
+           MOVE nb3 TO nb3Stats.
+           MOVE nb4 TO nb4Stats.
+           MOVE nb5 TO nb5Stats.
+           MOVE pourcentsValide TO pourcentValideStats.
+           OPEN EXTEND FiStats.
+           IF fs-fiStats = "05" OR fiStatsAbsent
+               OPEN OUTPUT FiStats
+           END-IF.
+           WRITE engStats END-WRITE.
+           CLOSE FiStats.
+
+       ecrireAudit.
+           STRING "nbTot=" nbTot
+                  ", nbVal=" nbVal
+                  ", doublons=" nbDoublons
+                  DELIMITED BY SIZE INTO resumeAudit.
+           COPY "AuditLog.cpy" REPLACING DATEAUDIT BY dateAudit
+                                         HEUREAUDIT BY heureAudit
+                                         DATEED BY dateAudit-ed
+                                         HEUREED BY heureAudit-ed
+                                         PROGNOM BY "Serie1Ex6"
+                                         PROGED BY programmeAudit-ed
+                                         RESUME BY resumeAudit
+                                         RESUMEED BY resumeAudit-ed
+                                         FSRAW BY fs-FiAudit
+                                         ENGAUDIT BY engAudit.
+
        END PROGRAM Serie1Ex6.
