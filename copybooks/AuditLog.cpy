@@ -0,0 +1,17 @@
+      *****************************************************************
+      *    Ecriture d'une ligne d'audit dans FiAudit : date, heure,
+      *    nom du programme et resume du resultat final.
+      *****************************************************************
+           MOVE SPACES TO ENGAUDIT.
+           ACCEPT DATEAUDIT FROM DATE.
+           ACCEPT HEUREAUDIT FROM TIME.
+           MOVE DATEAUDIT TO DATEED.
+           MOVE HEUREAUDIT(1:6) TO HEUREED.
+           MOVE PROGNOM TO PROGED.
+           MOVE RESUME TO RESUMEED.
+           OPEN EXTEND FiAudit.
+           IF FSRAW NOT = "00" AND FSRAW NOT = "05"
+               OPEN OUTPUT FiAudit
+           END-IF.
+           WRITE ENGAUDIT END-WRITE.
+           CLOSE FiAudit.
