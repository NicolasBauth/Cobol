@@ -0,0 +1,11 @@
+           MOVE 1 TO PTR
+           MOVE 0 TO TOTAL
+           UNSTRING SOURCE DELIMITED BY DELIM1 OR ALL "*"
+               INTO PART1 DELIMITER IN DPART1 COUNT IN CPART1
+                    PART2 DELIMITER IN DPART2
+                    PART3 DELIMITER IN DPART3 COUNT IN CPART3
+                    PART4 COUNT IN CPART4
+               WITH POINTER PTR
+               TALLYING IN TOTAL
+               ON OVERFLOW DISPLAY "souci !"
+           END-UNSTRING.
