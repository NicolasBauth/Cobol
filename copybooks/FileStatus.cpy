@@ -0,0 +1,4 @@
+       01 FSCHAMP                     PIC XX.
+           88 FSOK                    VALUE "00".
+           88 FSFIN                   VALUE "10".
+           88 FSABSENT                VALUE "35".
