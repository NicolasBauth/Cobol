@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    Enregistrement etudiant partage entre SERIE2EX3 et
+      *    Listing2Ex3 (fichier FiEtud).
+      *****************************************************************
+           02 nomPrenom                PIC X(30).
+           02 codeSection              PIC XX.
+               88 technique            VALUE "AU" "TI".
+               88 economique           VALUE "MK" "CP" "DR" "IG".
+           02 annee                    PIC 9.
+           02 lettreGroupe             PIC X.
